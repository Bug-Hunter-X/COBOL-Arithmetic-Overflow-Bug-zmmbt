@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CTRDEF.cpy
+      *  Counter-definition control record - one row per counter that
+      *  operations wants tracked.  Adding or retiring a tracked
+      *  counter is a control-file edit, not a code change.
+      *
+      *  DEF-ACTION drives what happens once DEF-THRESHOLD is exceeded:
+      *     A = abort the run at end of the current transaction
+      *     W = warn and continue, value keeps accumulating
+      *     R = auto-reset the counter and continue (cascade to the
+      *         overflow count) - the default when DEF-ACTION is blank
+      *         or unrecognised
+      *****************************************************************
+       01  CTR-DEF-RECORD.
+           05  DEF-CTR-ID                  PIC X(8).
+           05  DEF-THRESHOLD               PIC 9(9).
+           05  DEF-ACTION                  PIC X(1).
