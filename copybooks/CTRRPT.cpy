@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  CTRRPT.cpy
+      *  End-of-run counter summary report line - filed by operations
+      *  with the day's batch paperwork.
+      *****************************************************************
+       01  CTR-RPT-LINE                    PIC X(80).
