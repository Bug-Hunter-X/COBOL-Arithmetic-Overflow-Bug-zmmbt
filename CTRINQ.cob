@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRINQ.
+      *****************************************************************
+      *  Online counter inquiry transaction.
+      *
+      *  Operations runs this mid-batch-window to see what CTRDRIVE
+      *  (bugSolution.cob) currently has each counter at and whether
+      *  any counter has tripped its overflow flag, instead of having
+      *  to wait for the job to finish (or abort) and read the
+      *  DISPLAY output after the fact.  Reads the CTRLIVE snapshot
+      *  that CTRDRIVE rewrites after every transaction.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-LIVE-FILE ASSIGN TO CTRLIVE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-LIVE-FILE
+           RECORDING MODE IS F.
+           COPY CTRLIVE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTR-MAX-ENTRIES              PIC 9(4) VALUE 50.
+
+       01  WS-CTR-TABLE.
+           05  WS-CTR-COUNT                PIC 9(4) VALUE 0.
+           05  WS-CTR-ENTRY
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-CTR-COUNT
+                   INDEXED BY WS-CTR-IDX.
+               10  CTR-ID                  PIC X(8).
+               10  CTR-VALUE               PIC 9(9).
+               10  CTR-THRESHOLD           PIC 9(9).
+               10  CTR-OVFL-FLAG           PIC 9.
+               10  CTR-OVFL-TEXT           PIC X(3).
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-LIVE-STATUS              PIC XX VALUE SPACES.
+
+       01  WS-AS-OF-TIMESTAMP              PIC X(14) VALUE SPACES.
+       01  WS-ANY-OVERFLOW-SW              PIC X VALUE 'N'.
+           88  WS-ANY-OVERFLOW                       VALUE 'Y'.
+       01  WS-OVERALL-FLAG-TEXT            PIC X(3) VALUE "NO ".
+       01  WS-EXIT-SW                      PIC X VALUE 'N'.
+           88  WS-EXIT-REQUESTED                     VALUE 'Y'.
+       01  WS-KEY-RESPONSE                 PIC X.
+
+       SCREEN SECTION.
+       01  SCR-INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1   VALUE "COUNTER INQUIRY".
+           05  LINE 2  COL 1   VALUE "AS OF: ".
+           05  LINE 2  COL 8   PIC X(14) FROM WS-AS-OF-TIMESTAMP.
+           05  LINE 4  COL 1   VALUE
+               "COUNTER-ID   VALUE     THRESHOLD  OVERFLOW?".
+           05  LINE 20 COL 1   VALUE "OVERALL OVERFLOW FLAG: ".
+           05  LINE 20 COL 24  PIC X(3) FROM WS-OVERALL-FLAG-TEXT.
+           05  LINE 22 COL 1   VALUE
+               "PRESS ANY KEY TO REFRESH, X TO EXIT".
+
+       01  SCR-DETAIL-LINE.
+           05  LINE PLUS 1 COL 1  PIC X(8)  FROM CTR-ID(WS-CTR-IDX).
+           05  COL 14             PIC Z(8)9 FROM CTR-VALUE(WS-CTR-IDX).
+           05  COL 26             PIC Z(8)9
+                   FROM CTR-THRESHOLD(WS-CTR-IDX).
+           05  COL 39             PIC X(3)
+                   FROM CTR-OVFL-TEXT(WS-CTR-IDX).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM 1000-LOAD-LIVE-STATUS
+               PERFORM 2000-DISPLAY-INQUIRY-SCREEN
+               ACCEPT WS-KEY-RESPONSE FROM CONSOLE
+               IF WS-KEY-RESPONSE = 'X' OR WS-KEY-RESPONSE = 'x'
+                   SET WS-EXIT-REQUESTED TO TRUE
+               END-IF
+           END-PERFORM.
+           STOP RUN.
+
+       1000-LOAD-LIVE-STATUS.
+           MOVE 0 TO WS-CTR-COUNT.
+           SET WS-ANY-OVERFLOW-SW TO 'N'.
+           MOVE "NO " TO WS-OVERALL-FLAG-TEXT.
+           OPEN INPUT CTR-LIVE-FILE.
+           IF WS-LIVE-STATUS = "00"
+               PERFORM UNTIL WS-LIVE-STATUS NOT = "00"
+                   READ CTR-LIVE-FILE
+                       AT END
+                           MOVE "10" TO WS-LIVE-STATUS
+                       NOT AT END
+                           IF WS-CTR-COUNT < WS-CTR-MAX-ENTRIES
+                               ADD 1 TO WS-CTR-COUNT
+                               MOVE LIVE-CTR-ID TO CTR-ID(WS-CTR-COUNT)
+                               MOVE LIVE-CTR-VALUE
+                                   TO CTR-VALUE(WS-CTR-COUNT)
+                               MOVE LIVE-CTR-THRESHOLD
+                                   TO CTR-THRESHOLD(WS-CTR-COUNT)
+                               MOVE LIVE-CTR-OVFL-FLAG
+                                   TO CTR-OVFL-FLAG(WS-CTR-COUNT)
+                               MOVE LIVE-AS-OF-TIMESTAMP
+                                   TO WS-AS-OF-TIMESTAMP
+                               IF LIVE-CTR-OVFL-FLAG = 1
+                                   MOVE "YES" TO CTR-OVFL-TEXT
+                                       (WS-CTR-COUNT)
+                                   SET WS-ANY-OVERFLOW TO TRUE
+                                   MOVE "YES" TO WS-OVERALL-FLAG-TEXT
+                               ELSE
+                                   MOVE "NO "
+                                       TO CTR-OVFL-TEXT(WS-CTR-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-LIVE-FILE
+           ELSE
+               DISPLAY "CTRLIVE not available yet - no batch run in "
+                       "progress, or job has not processed a "
+                       "transaction yet"
+           END-IF.
+
+       2000-DISPLAY-INQUIRY-SCREEN.
+           DISPLAY SCR-INQUIRY-SCREEN.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-COUNT
+               DISPLAY SCR-DETAIL-LINE
+           END-PERFORM.
