@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  CTREXP.cpy
+      *  Independent expected-count record, produced by the upstream
+      *  feed.  Used by the reconciliation program to confirm the
+      *  counter batch job actually counted everything correctly.
+      *****************************************************************
+       01  CTR-EXP-RECORD.
+           05  EXP-CTR-ID                  PIC X(8).
+           05  EXP-EXPECTED-VALUE          PIC 9(9).
