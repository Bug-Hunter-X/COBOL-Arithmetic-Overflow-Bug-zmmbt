@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CTRLIVE.cpy
+      *  Live counter snapshot - rewritten by CTRDRIVE (bugSolution.cob)
+      *  after every transaction so the CTRINQ online inquiry
+      *  transaction can show current counter values and overflow
+      *  status mid-batch-window, without waiting for the job to
+      *  finish or abort.
+      *****************************************************************
+       01  CTR-LIVE-RECORD.
+           05  LIVE-CTR-ID                 PIC X(8).
+           05  LIVE-CTR-VALUE              PIC 9(9).
+           05  LIVE-CTR-THRESHOLD          PIC 9(9).
+           05  LIVE-CTR-OVFL-FLAG          PIC 9.
+           05  LIVE-AS-OF-TIMESTAMP        PIC X(14).
