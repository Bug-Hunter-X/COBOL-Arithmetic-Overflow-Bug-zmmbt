@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CTRCKPT.cpy
+      *  Checkpoint record - one row per tracked counter, carrying its
+      *  running total and overflow count forward to the next run.
+      *****************************************************************
+       01  CTR-CKPT-RECORD.
+           05  CKPT-CTR-ID                 PIC X(8).
+           05  CKPT-CTR-VALUE              PIC 9(9).
+           05  CKPT-CTR-OVFL-COUNT         PIC 9(5).
+           05  CKPT-CTR-OVFL-FLAG          PIC 9.
