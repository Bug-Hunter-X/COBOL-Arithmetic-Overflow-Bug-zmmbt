@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  CTRTRAN.cpy
+      *  Transaction record driving the counter batch job.  Each
+      *  transaction names the counter it applies to.
+      *****************************************************************
+       01  CTR-TRAN-RECORD.
+           05  TRAN-CTR-ID                 PIC X(8).
