@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CTRALRT.cpy
+      *  Alert-queue record - appended whenever WS-OVERFLOW-FLAG is
+      *  set, so the monitoring system our ops team already polls can
+      *  page someone instead of an overflow only showing up in
+      *  console DISPLAY output or next-day paperwork.
+      *****************************************************************
+       01  CTR-ALRT-RECORD.
+           05  ALRT-CTR-ID                 PIC X(8).
+           05  ALRT-OLD-VALUE              PIC 9(9).
+           05  ALRT-THRESHOLD              PIC 9(9).
+           05  ALRT-ACTION                 PIC X(1).
+           05  ALRT-TIMESTAMP              PIC X(14).
+           05  ALRT-RUN-ID                 PIC X(14).
