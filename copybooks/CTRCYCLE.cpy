@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CTRCYCLE.cpy
+      *  Cycle-control record carrying the processing date and cycle
+      *  number forward between runs, so counters accumulate across
+      *  multiple cycles within one business day but reset cleanly
+      *  when the calendar day rolls over, instead of depending on
+      *  incidental restart timing.
+      *****************************************************************
+       01  CTR-CYCLE-RECORD.
+           05  CYCLE-PROC-DATE             PIC X(8).
+           05  CYCLE-NUMBER                PIC 9(3).
