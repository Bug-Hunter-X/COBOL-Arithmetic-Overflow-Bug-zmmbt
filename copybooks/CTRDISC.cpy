@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  CTRDISC.cpy
+      *  Reconciliation discrepancy report line - one row per counter
+      *  whose final value did not match the independent expected
+      *  count, plus the header/footer lines of the report.
+      *****************************************************************
+       01  CTR-DISC-LINE                   PIC X(80).
