@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  CTREXC.cpy
+      *  Exception/audit record - one row per overflow event, kept as
+      *  a durable record for ops review and audit instead of relying
+      *  on console DISPLAY output.
+      *****************************************************************
+       01  CTR-EXC-RECORD.
+           05  EXC-CTR-ID                  PIC X(8).
+           05  EXC-OLD-VALUE               PIC 9(9).
+           05  EXC-TIMESTAMP               PIC X(14).
+           05  EXC-RUN-ID                  PIC X(14).
