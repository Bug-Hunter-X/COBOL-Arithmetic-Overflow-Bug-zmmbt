@@ -1,21 +1,553 @@
-01  WS-AREA. 
-    05  WS-VAR1 PIC 9(5) VALUE 0. 
-    05  WS-VAR2 PIC 9(5) VALUE 0. 
-    05 WS-OVERFLOW-FLAG PIC 9 VALUE 0. 
-
-* ... some other code ...
-
-    ADD 1 TO WS-VAR1.
-    IF WS-VAR1 > 99999 THEN 
-       MOVE 1 TO WS-OVERFLOW-FLAG 
-       DISPLAY "Warning: WS-VAR1 exceeded maximum value" 
-    END-IF.
-    ADD 1 TO WS-VAR2.
-    IF WS-VAR2 > 99999 THEN 
-       MOVE 1 TO WS-OVERFLOW-FLAG 
-       DISPLAY "Warning: WS-VAR2 exceeded maximum value" 
-    END-IF.
-
-    IF WS-OVERFLOW-FLAG = 1 THEN
-        DISPLAY "One or more variables exceeded maximum value. Program will continue with possible data corruption."
-    END-IF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRDRIVE.
+      *****************************************************************
+      *  Daily transaction counter batch job.
+      *
+      *  Started out as the flag-and-continue fix for the WS-VAR1 /
+      *  WS-VAR2 STOP RUN defect (see bug.cob for the original
+      *  behaviour); this is now the production counter driver.  The
+      *  counters it tracks are driven entirely from the CTRDEF
+      *  control file - adding or retiring a tracked counter is a
+      *  control-file edit, not a code change.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-DEF-FILE ASSIGN TO CTRDEF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEF-STATUS.
+
+           SELECT CTR-TRAN-FILE ASSIGN TO CTRTRAN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT CTR-CKPT-FILE ASSIGN TO CTRCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CTR-EXC-FILE ASSIGN TO CTREXC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT CTR-RPT-FILE ASSIGN TO CTRRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CTR-LIVE-FILE ASSIGN TO DYNAMIC WS-LIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIVE-STATUS.
+
+           SELECT CTR-ALRT-FILE ASSIGN TO CTRALRT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALRT-STATUS.
+
+           SELECT CTR-CYCLE-FILE ASSIGN TO CTRCYCLE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CYCLE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-DEF-FILE
+           RECORDING MODE IS F.
+           COPY CTRDEF.
+
+       FD  CTR-TRAN-FILE
+           RECORDING MODE IS F.
+           COPY CTRTRAN.
+
+       FD  CTR-CKPT-FILE
+           RECORDING MODE IS F.
+           COPY CTRCKPT.
+
+       FD  CTR-EXC-FILE
+           RECORDING MODE IS F.
+           COPY CTREXC.
+
+       FD  CTR-RPT-FILE
+           RECORDING MODE IS F.
+           COPY CTRRPT.
+
+       FD  CTR-LIVE-FILE
+           RECORDING MODE IS F.
+           COPY CTRLIVE.
+
+       FD  CTR-ALRT-FILE
+           RECORDING MODE IS F.
+           COPY CTRALRT.
+
+       FD  CTR-CYCLE-FILE
+           RECORDING MODE IS F.
+           COPY CTRCYCLE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTR-MAX-ENTRIES              PIC 9(4) VALUE 50.
+
+       01  WS-CTR-TABLE.
+           05  WS-CTR-COUNT                PIC 9(4) VALUE 0.
+           05  WS-CTR-ENTRY
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-CTR-COUNT
+                   INDEXED BY WS-CTR-IDX.
+               10  CTR-ID                  PIC X(8).
+               10  CTR-VALUE               PIC 9(9).
+               10  CTR-START-VALUE         PIC 9(9).
+               10  CTR-OVFL-COUNT          PIC 9(5).
+               10  CTR-START-OVFL-COUNT    PIC 9(5).
+               10  CTR-THRESHOLD           PIC 9(9).
+               10  CTR-OVERFLOW-FLAG       PIC 9.
+               10  CTR-ACTION              PIC X(1).
+                   88  CTR-ACTION-ABORT              VALUE 'A'.
+                   88  CTR-ACTION-WARN               VALUE 'W'.
+                   88  CTR-ACTION-RESET              VALUE 'R'.
+
+       01  WS-OVERFLOW-EVENT-COUNT         PIC 9(5) VALUE 0.
+       01  WS-ABORT-SW                     PIC X VALUE 'N'.
+           88  WS-ABORT-REQUESTED                   VALUE 'Y'.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-DEF-STATUS               PIC XX VALUE SPACES.
+           05  WS-TRAN-STATUS              PIC XX VALUE SPACES.
+           05  WS-CKPT-STATUS              PIC XX VALUE SPACES.
+           05  WS-EXC-STATUS               PIC XX VALUE SPACES.
+           05  WS-RPT-STATUS               PIC XX VALUE SPACES.
+           05  WS-LIVE-STATUS              PIC XX VALUE SPACES.
+           05  WS-ALRT-STATUS              PIC XX VALUE SPACES.
+           05  WS-CYCLE-STATUS             PIC XX VALUE SPACES.
+
+       01  WS-LIVE-FILENAME                PIC X(20).
+       01  WS-LIVE-TMP-NAME                PIC X(20) VALUE "CTRLIVE.TMP".
+       01  WS-LIVE-REAL-NAME               PIC X(20) VALUE "CTRLIVE".
+       01  WS-LIVE-RENAME-RESULT           PIC S9(9) COMP-5.
+
+       01  WS-CYCLE-INFO.
+           05  WS-TODAY-DATE                PIC X(8).
+           05  WS-PRIOR-PROC-DATE           PIC X(8) VALUE SPACES.
+           05  WS-CYCLE-NUMBER              PIC 9(3) VALUE 1.
+           05  WS-NEW-BUSINESS-DAY-SW       PIC X VALUE 'N'.
+               88  WS-NEW-BUSINESS-DAY               VALUE 'Y'.
+
+       01  WS-SWITCHES.
+           05  WS-TRAN-EOF-SW              PIC X VALUE 'N'.
+               88  WS-TRAN-EOF                       VALUE 'Y'.
+           05  WS-CTR-FOUND-SW             PIC X VALUE 'N'.
+               88  WS-CTR-FOUND                      VALUE 'Y'.
+           05  WS-CTR-ALREADY-OVFL-SW      PIC X VALUE 'N'.
+               88  WS-CTR-ALREADY-OVFL               VALUE 'Y'.
+
+       01  WS-RUN-INFO.
+           05  WS-CURRENT-TIMESTAMP        PIC X(26).
+           05  WS-RUN-ID                   PIC X(14).
+           05  WS-EVENT-TIMESTAMP          PIC X(14).
+
+       01  WS-OVERFLOW-EVENT.
+           05  WS-EVT-CTR-ID               PIC X(8).
+           05  WS-EVT-OLD-VALUE            PIC 9(9).
+
+       01  WS-LOOKUP-ID                    PIC X(8).
+
+       01  WS-RPT-HEADER-LINE.
+           05  FILLER                      PIC X(23)
+                   VALUE "COUNTER SUMMARY REPORT ".
+           05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+           05  WS-RPT-RUN-DATE             PIC X(8).
+           05  FILLER                      PIC X(10) VALUE "  RUN ID: ".
+           05  WS-RPT-RUN-ID               PIC X(14).
+
+       01  WS-RPT-COLUMN-HEADER.
+           05  FILLER                      PIC X(80) VALUE
+               "COUNTER-ID  START-VAL   END-VAL  RUN-OVFL  TODAY-OVFL".
+
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-RPT-CTR-ID               PIC X(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-RPT-START-VALUE          PIC Z(8)9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-RPT-END-VALUE            PIC Z(8)9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-RPT-RUN-OVFL-COUNT       PIC Z(4)9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-RPT-OVFL-COUNT           PIC Z(4)9.
+
+       01  WS-RPT-FOOTER-LINE.
+           05  FILLER                      PIC X(41) VALUE
+               "TOTAL OVERFLOW WARNINGS RAISED THIS RUN: ".
+           05  WS-RPT-TOTAL-OVFL           PIC Z(6)9.
+
+       01  WS-RPT-OVFL-TOTAL-ACCUM        PIC 9(7) VALUE 0.
+       01  WS-RPT-RUN-OVFL-DELTA          PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-TRANSACTION
+               UNTIL WS-TRAN-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO WS-RUN-ID.
+           PERFORM 1100-LOAD-COUNTER-DEFINITIONS.
+           PERFORM 1200-LOAD-CHECKPOINT.
+           PERFORM 1250-CHECK-CYCLE-BOUNDARY.
+           PERFORM 1300-CAPTURE-START-VALUES.
+           OPEN INPUT CTR-TRAN-FILE.
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "CTRTRAN transaction file not available - "
+                       "status " WS-TRAN-STATUS
+               SET WS-TRAN-EOF-SW TO 'Y'
+           ELSE
+               PERFORM 2900-READ-TRANSACTION
+           END-IF.
+           OPEN EXTEND CTR-EXC-FILE.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT CTR-EXC-FILE
+           END-IF.
+           IF WS-EXC-STATUS NOT = "00"
+               DISPLAY "CTREXC exception file not available - "
+                       "status " WS-EXC-STATUS
+           END-IF.
+           OPEN EXTEND CTR-ALRT-FILE.
+           IF WS-ALRT-STATUS = "35"
+               OPEN OUTPUT CTR-ALRT-FILE
+           END-IF.
+           IF WS-ALRT-STATUS NOT = "00"
+               DISPLAY "CTRALRT alert-queue file not available - "
+                       "status " WS-ALRT-STATUS
+           END-IF.
+
+       1100-LOAD-COUNTER-DEFINITIONS.
+           MOVE 0 TO WS-CTR-COUNT.
+           OPEN INPUT CTR-DEF-FILE.
+           IF WS-DEF-STATUS = "00"
+               PERFORM UNTIL WS-DEF-STATUS NOT = "00"
+                   READ CTR-DEF-FILE
+                       AT END
+                           MOVE "10" TO WS-DEF-STATUS
+                       NOT AT END
+                           IF WS-CTR-COUNT < WS-CTR-MAX-ENTRIES
+                               ADD 1 TO WS-CTR-COUNT
+                               MOVE DEF-CTR-ID
+                                   TO CTR-ID(WS-CTR-COUNT)
+                               MOVE DEF-THRESHOLD
+                                   TO CTR-THRESHOLD(WS-CTR-COUNT)
+                               MOVE 0 TO CTR-VALUE(WS-CTR-COUNT)
+                               MOVE 0
+                                   TO CTR-START-VALUE(WS-CTR-COUNT)
+                               MOVE 0 TO CTR-OVFL-COUNT(WS-CTR-COUNT)
+                               MOVE 0
+                                   TO CTR-OVERFLOW-FLAG(WS-CTR-COUNT)
+                               IF DEF-ACTION = 'A' OR 'W' OR 'R'
+                                   MOVE DEF-ACTION
+                                       TO CTR-ACTION(WS-CTR-COUNT)
+                               ELSE
+                                   MOVE 'R'
+                                       TO CTR-ACTION(WS-CTR-COUNT)
+                               END-IF
+                           ELSE
+                               DISPLAY "CTRDEF has more counters than "
+                                       "WS-CTR-MAX-ENTRIES - "
+                                       "ignoring " DEF-CTR-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-DEF-FILE
+           ELSE
+               DISPLAY "CTRDEF counter-definition file not found - "
+                       "no counters loaded"
+           END-IF.
+
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT CTR-CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CTR-CKPT-FILE
+                       AT END
+                           MOVE "10" TO WS-CKPT-STATUS
+                       NOT AT END
+                           MOVE CKPT-CTR-ID TO WS-LOOKUP-ID
+                           PERFORM 1210-FIND-COUNTER
+                           IF WS-CTR-FOUND
+                               MOVE CKPT-CTR-VALUE
+                                   TO CTR-VALUE(WS-CTR-IDX)
+                               MOVE CKPT-CTR-OVFL-COUNT
+                                   TO CTR-OVFL-COUNT(WS-CTR-IDX)
+                               MOVE CKPT-CTR-OVFL-FLAG
+                                   TO CTR-OVERFLOW-FLAG(WS-CTR-IDX)
+                           ELSE
+                               DISPLAY "CTRCKPT has saved counter "
+                                       CKPT-CTR-ID
+                                       " that is no longer in CTRDEF "
+                                       "- ignoring"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-CKPT-FILE
+           ELSE
+               DISPLAY "CTRCKPT checkpoint file not found - "
+                       "starting counters at zero"
+           END-IF.
+
+       1250-CHECK-CYCLE-BOUNDARY.
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-TODAY-DATE.
+           OPEN INPUT CTR-CYCLE-FILE.
+           IF WS-CYCLE-STATUS = "00"
+               READ CTR-CYCLE-FILE
+                   AT END
+                       MOVE "10" TO WS-CYCLE-STATUS
+               END-READ
+               IF WS-CYCLE-STATUS = "00"
+                   MOVE CYCLE-PROC-DATE TO WS-PRIOR-PROC-DATE
+                   MOVE CYCLE-NUMBER TO WS-CYCLE-NUMBER
+               END-IF
+               CLOSE CTR-CYCLE-FILE
+           ELSE
+               DISPLAY "CTRCYCLE cycle-control file not found - "
+                       "treating this run as the first cycle of "
+                       "the business day"
+           END-IF.
+
+           IF WS-PRIOR-PROC-DATE = SPACES
+               SET WS-NEW-BUSINESS-DAY-SW TO 'N'
+               MOVE 1 TO WS-CYCLE-NUMBER
+           ELSE
+               IF WS-PRIOR-PROC-DATE = WS-TODAY-DATE
+                   SET WS-NEW-BUSINESS-DAY-SW TO 'N'
+                   ADD 1 TO WS-CYCLE-NUMBER
+               ELSE
+                   SET WS-NEW-BUSINESS-DAY TO TRUE
+                   MOVE 1 TO WS-CYCLE-NUMBER
+                   DISPLAY "CTRCYCLE: business day rolled over from "
+                           WS-PRIOR-PROC-DATE " to " WS-TODAY-DATE
+                           " - resetting counters for the new day"
+                   PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                           UNTIL WS-CTR-IDX > WS-CTR-COUNT
+                       MOVE 0 TO CTR-VALUE(WS-CTR-IDX)
+                       MOVE 0 TO CTR-OVFL-COUNT(WS-CTR-IDX)
+                       MOVE 0 TO CTR-OVERFLOW-FLAG(WS-CTR-IDX)
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       1300-CAPTURE-START-VALUES.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-COUNT
+               MOVE CTR-VALUE(WS-CTR-IDX) TO CTR-START-VALUE(WS-CTR-IDX)
+               MOVE CTR-OVFL-COUNT(WS-CTR-IDX)
+                   TO CTR-START-OVFL-COUNT(WS-CTR-IDX)
+           END-PERFORM.
+
+       1210-FIND-COUNTER.
+           SET WS-CTR-FOUND-SW TO 'N'.
+           SET WS-CTR-IDX TO 1.
+           PERFORM UNTIL WS-CTR-IDX > WS-CTR-COUNT
+                   OR WS-CTR-FOUND
+               IF CTR-ID(WS-CTR-IDX) = WS-LOOKUP-ID
+                   SET WS-CTR-FOUND-SW TO 'Y'
+               ELSE
+                   SET WS-CTR-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+
+       2000-PROCESS-TRANSACTION.
+           MOVE TRAN-CTR-ID TO WS-LOOKUP-ID.
+           PERFORM 1210-FIND-COUNTER.
+           IF WS-CTR-FOUND
+               MOVE CTR-VALUE(WS-CTR-IDX) TO WS-EVT-OLD-VALUE
+               ADD 1 TO CTR-VALUE(WS-CTR-IDX)
+               IF CTR-VALUE(WS-CTR-IDX) > CTR-THRESHOLD(WS-CTR-IDX)
+                   PERFORM 2500-HANDLE-THRESHOLD-EXCEEDED
+               END-IF
+           ELSE
+               DISPLAY "Warning: unknown counter ID " TRAN-CTR-ID
+                       " on transaction - ignored"
+           END-IF.
+
+           PERFORM 2700-UPDATE-LIVE-STATUS.
+
+           IF NOT WS-ABORT-REQUESTED
+               PERFORM 2900-READ-TRANSACTION
+           ELSE
+               SET WS-TRAN-EOF-SW TO 'Y'
+           END-IF.
+
+       2700-UPDATE-LIVE-STATUS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO WS-EVENT-TIMESTAMP.
+           MOVE WS-LIVE-TMP-NAME TO WS-LIVE-FILENAME.
+           OPEN OUTPUT CTR-LIVE-FILE.
+           IF WS-LIVE-STATUS = "00"
+               PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                       UNTIL WS-CTR-IDX > WS-CTR-COUNT
+                   MOVE CTR-ID(WS-CTR-IDX) TO LIVE-CTR-ID
+                   MOVE CTR-VALUE(WS-CTR-IDX) TO LIVE-CTR-VALUE
+                   MOVE CTR-THRESHOLD(WS-CTR-IDX) TO LIVE-CTR-THRESHOLD
+                   MOVE CTR-OVERFLOW-FLAG(WS-CTR-IDX)
+                       TO LIVE-CTR-OVFL-FLAG
+                   MOVE WS-EVENT-TIMESTAMP TO LIVE-AS-OF-TIMESTAMP
+                   WRITE CTR-LIVE-RECORD
+               END-PERFORM
+               CLOSE CTR-LIVE-FILE
+      *        Snapshot is only made visible to CTRINQ once it is
+      *        complete - rename the finished temp file over the real
+      *        CTRLIVE name so a concurrent reader never sees a
+      *        truncated or partially-written snapshot.
+               CALL "CBL_RENAME_FILE" USING WS-LIVE-TMP-NAME
+                       WS-LIVE-REAL-NAME
+                   RETURNING WS-LIVE-RENAME-RESULT
+               END-CALL
+               IF WS-LIVE-RENAME-RESULT NOT = 0
+                   DISPLAY "CTRLIVE live-status file could not be "
+                           "published - rename status "
+                           WS-LIVE-RENAME-RESULT
+               END-IF
+           ELSE
+               DISPLAY "CTRLIVE live-status file not available - "
+                       "status " WS-LIVE-STATUS
+           END-IF.
+
+       2500-HANDLE-THRESHOLD-EXCEEDED.
+           IF CTR-OVERFLOW-FLAG(WS-CTR-IDX) = 1
+               SET WS-CTR-ALREADY-OVFL TO TRUE
+           ELSE
+               SET WS-CTR-ALREADY-OVFL-SW TO 'N'
+           END-IF.
+           MOVE 1 TO CTR-OVERFLOW-FLAG(WS-CTR-IDX).
+           MOVE CTR-ID(WS-CTR-IDX) TO WS-EVT-CTR-ID.
+
+           EVALUATE TRUE
+               WHEN CTR-ACTION-ABORT(WS-CTR-IDX)
+                   PERFORM 2810-RAISE-ALERT
+                   ADD 1 TO CTR-OVFL-COUNT(WS-CTR-IDX)
+                   DISPLAY "Fatal: " CTR-ID(WS-CTR-IDX)
+                           " exceeded its configured threshold - "
+                           "aborting run at end of current transaction"
+                   PERFORM 2800-LOG-OVERFLOW-EVENT
+                   SET WS-ABORT-REQUESTED TO TRUE
+               WHEN CTR-ACTION-WARN(WS-CTR-IDX)
+                   IF NOT WS-CTR-ALREADY-OVFL
+                       PERFORM 2810-RAISE-ALERT
+                       ADD 1 TO CTR-OVFL-COUNT(WS-CTR-IDX)
+                       DISPLAY "Warning: " CTR-ID(WS-CTR-IDX)
+                               " exceeded its configured threshold - "
+                               "continuing, value not reset"
+                       PERFORM 2800-LOG-OVERFLOW-EVENT
+                   END-IF
+               WHEN OTHER
+                   PERFORM 2810-RAISE-ALERT
+                   COMPUTE CTR-VALUE(WS-CTR-IDX) =
+                       CTR-VALUE(WS-CTR-IDX)
+                       - CTR-THRESHOLD(WS-CTR-IDX) - 1
+                   ADD 1 TO CTR-OVFL-COUNT(WS-CTR-IDX)
+                   MOVE 0 TO CTR-OVERFLOW-FLAG(WS-CTR-IDX)
+                   DISPLAY "Warning: " CTR-ID(WS-CTR-IDX)
+                           " wrapped past threshold - cascading to "
+                           "overflow count"
+                   PERFORM 2800-LOG-OVERFLOW-EVENT
+           END-EVALUATE.
+
+       2800-LOG-OVERFLOW-EVENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO WS-EVENT-TIMESTAMP.
+           MOVE WS-EVT-CTR-ID TO EXC-CTR-ID.
+           MOVE WS-EVT-OLD-VALUE TO EXC-OLD-VALUE.
+           MOVE WS-EVENT-TIMESTAMP TO EXC-TIMESTAMP.
+           MOVE WS-RUN-ID TO EXC-RUN-ID.
+           IF WS-EXC-STATUS = "00"
+               WRITE CTR-EXC-RECORD
+           END-IF.
+           ADD 1 TO WS-OVERFLOW-EVENT-COUNT.
+
+       2810-RAISE-ALERT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO WS-EVENT-TIMESTAMP.
+           MOVE WS-EVT-CTR-ID TO ALRT-CTR-ID.
+           MOVE WS-EVT-OLD-VALUE TO ALRT-OLD-VALUE.
+           MOVE CTR-THRESHOLD(WS-CTR-IDX) TO ALRT-THRESHOLD.
+           MOVE CTR-ACTION(WS-CTR-IDX) TO ALRT-ACTION.
+           MOVE WS-EVENT-TIMESTAMP TO ALRT-TIMESTAMP.
+           MOVE WS-RUN-ID TO ALRT-RUN-ID.
+           IF WS-ALRT-STATUS = "00"
+               WRITE CTR-ALRT-RECORD
+           END-IF.
+
+       2900-READ-TRANSACTION.
+           READ CTR-TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF-SW TO 'Y'
+           END-READ.
+
+       9000-TERMINATE.
+           CLOSE CTR-TRAN-FILE.
+           CLOSE CTR-EXC-FILE.
+           CLOSE CTR-ALRT-FILE.
+           PERFORM 9100-SAVE-CHECKPOINT.
+           PERFORM 9150-SAVE-CYCLE-STATE.
+           PERFORM 9200-WRITE-SUMMARY-REPORT.
+
+       9100-SAVE-CHECKPOINT.
+           OPEN OUTPUT CTR-CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                       UNTIL WS-CTR-IDX > WS-CTR-COUNT
+                   MOVE CTR-ID(WS-CTR-IDX) TO CKPT-CTR-ID
+                   MOVE CTR-VALUE(WS-CTR-IDX) TO CKPT-CTR-VALUE
+                   MOVE CTR-OVFL-COUNT(WS-CTR-IDX)
+                       TO CKPT-CTR-OVFL-COUNT
+                   MOVE CTR-OVERFLOW-FLAG(WS-CTR-IDX)
+                       TO CKPT-CTR-OVFL-FLAG
+                   WRITE CTR-CKPT-RECORD
+               END-PERFORM
+               CLOSE CTR-CKPT-FILE
+           ELSE
+               DISPLAY "CTRCKPT checkpoint file could not be opened "
+                       "for output - status " WS-CKPT-STATUS
+                       " - today's counters were NOT saved"
+           END-IF.
+
+       9150-SAVE-CYCLE-STATE.
+           OPEN OUTPUT CTR-CYCLE-FILE.
+           IF WS-CYCLE-STATUS = "00"
+               MOVE WS-TODAY-DATE TO CYCLE-PROC-DATE
+               MOVE WS-CYCLE-NUMBER TO CYCLE-NUMBER
+               WRITE CTR-CYCLE-RECORD
+               CLOSE CTR-CYCLE-FILE
+           ELSE
+               DISPLAY "CTRCYCLE cycle-control file could not be "
+                       "opened for output - status " WS-CYCLE-STATUS
+                       " - cycle state was NOT saved"
+           END-IF.
+
+       9200-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT CTR-RPT-FILE.
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "CTRRPT summary report file could not be "
+                       "opened for output - status " WS-RPT-STATUS
+                       " - no report written"
+           ELSE
+               MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-RPT-RUN-DATE
+               MOVE WS-RUN-ID TO WS-RPT-RUN-ID
+               MOVE WS-RPT-HEADER-LINE TO CTR-RPT-LINE
+               WRITE CTR-RPT-LINE
+               MOVE WS-RPT-COLUMN-HEADER TO CTR-RPT-LINE
+               WRITE CTR-RPT-LINE
+               MOVE 0 TO WS-RPT-OVFL-TOTAL-ACCUM
+               PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                       UNTIL WS-CTR-IDX > WS-CTR-COUNT
+                   MOVE CTR-ID(WS-CTR-IDX) TO WS-RPT-CTR-ID
+                   MOVE CTR-START-VALUE(WS-CTR-IDX)
+                       TO WS-RPT-START-VALUE
+                   MOVE CTR-VALUE(WS-CTR-IDX) TO WS-RPT-END-VALUE
+                   COMPUTE WS-RPT-RUN-OVFL-DELTA =
+                       CTR-OVFL-COUNT(WS-CTR-IDX)
+                       - CTR-START-OVFL-COUNT(WS-CTR-IDX)
+                   MOVE WS-RPT-RUN-OVFL-DELTA TO WS-RPT-RUN-OVFL-COUNT
+                   MOVE CTR-OVFL-COUNT(WS-CTR-IDX) TO WS-RPT-OVFL-COUNT
+                   ADD WS-RPT-RUN-OVFL-DELTA TO WS-RPT-OVFL-TOTAL-ACCUM
+                   MOVE WS-RPT-DETAIL-LINE TO CTR-RPT-LINE
+                   WRITE CTR-RPT-LINE
+               END-PERFORM
+               MOVE WS-RPT-OVFL-TOTAL-ACCUM TO WS-RPT-TOTAL-OVFL
+               MOVE WS-RPT-FOOTER-LINE TO CTR-RPT-LINE
+               WRITE CTR-RPT-LINE
+               CLOSE CTR-RPT-FILE
+           END-IF.
