@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRRECON.
+      *****************************************************************
+      *  Counter reconciliation batch job.
+      *
+      *  Runs after CTRDRIVE (bugSolution.cob) has finished for the
+      *  day.  Compares the final checkpointed counter values in
+      *  CTRCKPT against an independent expected-count file produced
+      *  by the upstream feed, and reports any mismatch as a
+      *  discrepancy so undercounts or duplicate-processing are caught
+      *  before the numbers get used downstream.
+      *
+      *  A cascading (action R) counter's true daily total is not the
+      *  raw checkpointed value by itself - CTRDRIVE wraps CTR-VALUE
+      *  back down every time it crosses DEF-THRESHOLD, so the total
+      *  has to be reconstructed from CTRDEF (for the threshold and
+      *  action) as CTR-OVFL-COUNT * (THRESHOLD + 1) + the raw value.
+      *  Abort/warn counters never wrap, so their raw value already
+      *  is the true total.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTR-DEF-FILE ASSIGN TO CTRDEF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEF-STATUS.
+
+           SELECT CTR-CKPT-FILE ASSIGN TO CTRCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CTR-EXP-FILE ASSIGN TO CTREXP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXP-STATUS.
+
+           SELECT CTR-DISC-FILE ASSIGN TO CTRDISC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTR-DEF-FILE
+           RECORDING MODE IS F.
+           COPY CTRDEF.
+
+       FD  CTR-CKPT-FILE
+           RECORDING MODE IS F.
+           COPY CTRCKPT.
+
+       FD  CTR-EXP-FILE
+           RECORDING MODE IS F.
+           COPY CTREXP.
+
+       FD  CTR-DISC-FILE
+           RECORDING MODE IS F.
+           COPY CTRDISC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTR-MAX-ENTRIES              PIC 9(4) VALUE 50.
+
+       01  WS-CTR-TABLE.
+           05  WS-CTR-COUNT                PIC 9(4) VALUE 0.
+           05  WS-CTR-ENTRY
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-CTR-COUNT
+                   INDEXED BY WS-CTR-IDX.
+               10  CTR-ID                  PIC X(8).
+               10  CTR-RAW-VALUE           PIC 9(9).
+               10  CTR-OVFL-COUNT          PIC 9(5).
+               10  CTR-THRESHOLD           PIC 9(9).
+               10  CTR-ACTION              PIC X(1).
+               10  CTR-ACTUAL-VALUE        PIC 9(15).
+               10  CTR-EXPECTED-VALUE      PIC 9(9).
+               10  CTR-MATCHED-SW          PIC X.
+
+       01  WS-FILE-STATUS-FIELDS.
+           05  WS-DEF-STATUS               PIC XX VALUE SPACES.
+           05  WS-CKPT-STATUS              PIC XX VALUE SPACES.
+           05  WS-EXP-STATUS               PIC XX VALUE SPACES.
+           05  WS-DISC-STATUS              PIC XX VALUE SPACES.
+
+       01  WS-RUN-INFO.
+           05  WS-CURRENT-TIMESTAMP        PIC X(26).
+           05  WS-RUN-ID                   PIC X(14).
+
+       01  WS-LOOKUP-ID                    PIC X(8).
+       01  WS-CTR-FOUND-SW                 PIC X VALUE 'N'.
+           88  WS-CTR-FOUND                         VALUE 'Y'.
+
+       01  WS-DISCREPANCY-COUNT            PIC 9(5) VALUE 0.
+       01  WS-DIFFERENCE                   PIC S9(15) VALUE 0.
+
+       01  WS-DISC-HEADER-LINE.
+           05  FILLER                      PIC X(23)
+                   VALUE "RECONCILIATION REPORT  ".
+           05  FILLER                      PIC X(10) VALUE "RUN ID:   ".
+           05  WS-DISC-RUN-ID              PIC X(14).
+
+       01  WS-DISC-COLUMN-HEADER.
+           05  FILLER                      PIC X(80) VALUE
+               "COUNTER-ID  ACTUAL-VALUE  EXPECTED-VALUE  DIFFERENCE".
+
+       01  WS-DISC-DETAIL-LINE.
+           05  WS-DISC-CTR-ID              PIC X(8).
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DISC-ACTUAL              PIC Z(14)9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DISC-EXPECTED            PIC Z(8)9.
+           05  FILLER                      PIC X(2) VALUE SPACES.
+           05  WS-DISC-DIFFERENCE          PIC -(14)9.
+
+       01  WS-DISC-FOOTER-LINE.
+           05  FILLER                      PIC X(27) VALUE
+               "TOTAL DISCREPANCIES FOUND: ".
+           05  WS-DISC-TOTAL               PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 1100-LOAD-COUNTER-DEFINITIONS.
+           PERFORM 1200-LOAD-CHECKPOINT.
+           PERFORM 2000-LOAD-EXPECTED-COUNTS.
+           PERFORM 2500-RECONSTRUCT-ACTUAL-TOTALS.
+           PERFORM 3000-BUILD-DISCREPANCY-REPORT.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP(1:14) TO WS-RUN-ID.
+           MOVE 0 TO WS-CTR-COUNT.
+
+       1100-LOAD-COUNTER-DEFINITIONS.
+           OPEN INPUT CTR-DEF-FILE.
+           IF WS-DEF-STATUS = "00"
+               PERFORM UNTIL WS-DEF-STATUS NOT = "00"
+                   READ CTR-DEF-FILE
+                       AT END
+                           MOVE "10" TO WS-DEF-STATUS
+                       NOT AT END
+                           IF WS-CTR-COUNT < WS-CTR-MAX-ENTRIES
+                               ADD 1 TO WS-CTR-COUNT
+                               MOVE DEF-CTR-ID
+                                   TO CTR-ID(WS-CTR-COUNT)
+                               MOVE DEF-THRESHOLD
+                                   TO CTR-THRESHOLD(WS-CTR-COUNT)
+                               IF DEF-ACTION = 'A' OR 'W' OR 'R'
+                                   MOVE DEF-ACTION
+                                       TO CTR-ACTION(WS-CTR-COUNT)
+                               ELSE
+                                   MOVE 'R'
+                                       TO CTR-ACTION(WS-CTR-COUNT)
+                               END-IF
+                               MOVE 0 TO CTR-RAW-VALUE(WS-CTR-COUNT)
+                               MOVE 0 TO CTR-OVFL-COUNT(WS-CTR-COUNT)
+                               MOVE 0
+                                   TO CTR-EXPECTED-VALUE(WS-CTR-COUNT)
+                               MOVE 'N'
+                                   TO CTR-MATCHED-SW(WS-CTR-COUNT)
+                           ELSE
+                               DISPLAY "CTRDEF has more counters than "
+                                       "WS-CTR-MAX-ENTRIES - "
+                                       "ignoring " DEF-CTR-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-DEF-FILE
+           ELSE
+               DISPLAY "CTRDEF counter-definition file not found - "
+                       "thresholds unknown, comparing raw values"
+           END-IF.
+
+       1200-LOAD-CHECKPOINT.
+           OPEN INPUT CTR-CKPT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+                   READ CTR-CKPT-FILE
+                       AT END
+                           MOVE "10" TO WS-CKPT-STATUS
+                       NOT AT END
+                           MOVE CKPT-CTR-ID TO WS-LOOKUP-ID
+                           PERFORM 2100-FIND-COUNTER
+                           IF WS-CTR-FOUND
+                               MOVE CKPT-CTR-VALUE
+                                   TO CTR-RAW-VALUE(WS-CTR-IDX)
+                               MOVE CKPT-CTR-OVFL-COUNT
+                                   TO CTR-OVFL-COUNT(WS-CTR-IDX)
+                           ELSE
+                               IF WS-CTR-COUNT < WS-CTR-MAX-ENTRIES
+                                   ADD 1 TO WS-CTR-COUNT
+                                   MOVE CKPT-CTR-ID
+                                       TO CTR-ID(WS-CTR-COUNT)
+                                   MOVE CKPT-CTR-VALUE
+                                       TO CTR-RAW-VALUE(WS-CTR-COUNT)
+                                   MOVE CKPT-CTR-OVFL-COUNT
+                                       TO CTR-OVFL-COUNT(WS-CTR-COUNT)
+                                   MOVE 0
+                                       TO CTR-THRESHOLD(WS-CTR-COUNT)
+                                   MOVE SPACE
+                                       TO CTR-ACTION(WS-CTR-COUNT)
+                                   MOVE 0
+                                       TO CTR-EXPECTED-VALUE
+                                           (WS-CTR-COUNT)
+                                   MOVE 'N'
+                                       TO CTR-MATCHED-SW(WS-CTR-COUNT)
+                                   DISPLAY "CTRCKPT has saved counter "
+                                           CKPT-CTR-ID
+                                           " that is no longer in "
+                                           "CTRDEF - threshold "
+                                           "unknown, comparing raw "
+                                           "value"
+                               ELSE
+                                   DISPLAY "CTRCKPT has more counters "
+                                           "than WS-CTR-MAX-ENTRIES - "
+                                           "ignoring " CKPT-CTR-ID
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-CKPT-FILE
+           ELSE
+               DISPLAY "CTRCKPT checkpoint file not found - "
+                       "nothing to reconcile"
+           END-IF.
+
+       2000-LOAD-EXPECTED-COUNTS.
+           OPEN INPUT CTR-EXP-FILE.
+           IF WS-EXP-STATUS = "00"
+               PERFORM UNTIL WS-EXP-STATUS NOT = "00"
+                   READ CTR-EXP-FILE
+                       AT END
+                           MOVE "10" TO WS-EXP-STATUS
+                       NOT AT END
+                           MOVE EXP-CTR-ID TO WS-LOOKUP-ID
+                           PERFORM 2100-FIND-COUNTER
+                           IF WS-CTR-FOUND
+                               MOVE EXP-EXPECTED-VALUE
+                                   TO CTR-EXPECTED-VALUE(WS-CTR-IDX)
+                           ELSE
+                               IF WS-CTR-COUNT < WS-CTR-MAX-ENTRIES
+                                   ADD 1 TO WS-CTR-COUNT
+                                   MOVE EXP-CTR-ID
+                                       TO CTR-ID(WS-CTR-COUNT)
+                                   MOVE 0
+                                       TO CTR-RAW-VALUE(WS-CTR-COUNT)
+                                   MOVE 0
+                                       TO CTR-OVFL-COUNT(WS-CTR-COUNT)
+                                   MOVE 0
+                                       TO CTR-THRESHOLD(WS-CTR-COUNT)
+                                   MOVE SPACE
+                                       TO CTR-ACTION(WS-CTR-COUNT)
+                                   MOVE EXP-EXPECTED-VALUE
+                                       TO CTR-EXPECTED-VALUE
+                                           (WS-CTR-COUNT)
+                                   MOVE 'N'
+                                       TO CTR-MATCHED-SW(WS-CTR-COUNT)
+                                   DISPLAY "CTREXP has expected count "
+                                           "for " EXP-CTR-ID
+                                           " that CTRCKPT never "
+                                           "processed - flagging as "
+                                           "a discrepancy"
+                               ELSE
+                                   DISPLAY "CTREXP has expected count "
+                                           "for " EXP-CTR-ID
+                                           " and WS-CTR-MAX-ENTRIES is "
+                                           "full - ignoring"
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CTR-EXP-FILE
+           ELSE
+               DISPLAY "CTREXP expected-count file not found - "
+                       "cannot reconcile"
+           END-IF.
+
+       2100-FIND-COUNTER.
+           SET WS-CTR-FOUND-SW TO 'N'.
+           SET WS-CTR-IDX TO 1.
+           PERFORM UNTIL WS-CTR-IDX > WS-CTR-COUNT
+                   OR WS-CTR-FOUND
+               IF CTR-ID(WS-CTR-IDX) = WS-LOOKUP-ID
+                   SET WS-CTR-FOUND-SW TO 'Y'
+               ELSE
+                   SET WS-CTR-IDX UP BY 1
+               END-IF
+           END-PERFORM.
+
+       2500-RECONSTRUCT-ACTUAL-TOTALS.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-COUNT
+               IF CTR-ACTION(WS-CTR-IDX) = 'R'
+                   COMPUTE CTR-ACTUAL-VALUE(WS-CTR-IDX) =
+                       CTR-OVFL-COUNT(WS-CTR-IDX)
+                       * (CTR-THRESHOLD(WS-CTR-IDX) + 1)
+                       + CTR-RAW-VALUE(WS-CTR-IDX)
+               ELSE
+                   MOVE CTR-RAW-VALUE(WS-CTR-IDX)
+                       TO CTR-ACTUAL-VALUE(WS-CTR-IDX)
+               END-IF
+           END-PERFORM.
+
+       3000-BUILD-DISCREPANCY-REPORT.
+           OPEN OUTPUT CTR-DISC-FILE.
+           IF WS-DISC-STATUS NOT = "00"
+               DISPLAY "CTRDISC discrepancy report file could not be "
+                       "opened for output - status " WS-DISC-STATUS
+                       " - discrepancies will be DISPLAYed only"
+           ELSE
+               MOVE WS-RUN-ID TO WS-DISC-RUN-ID
+               MOVE WS-DISC-HEADER-LINE TO CTR-DISC-LINE
+               WRITE CTR-DISC-LINE
+               MOVE WS-DISC-COLUMN-HEADER TO CTR-DISC-LINE
+               WRITE CTR-DISC-LINE
+           END-IF.
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-CTR-COUNT
+               COMPUTE WS-DIFFERENCE =
+                   CTR-ACTUAL-VALUE(WS-CTR-IDX)
+                   - CTR-EXPECTED-VALUE(WS-CTR-IDX)
+               IF WS-DIFFERENCE NOT = 0
+                   ADD 1 TO WS-DISCREPANCY-COUNT
+                   MOVE CTR-ID(WS-CTR-IDX) TO WS-DISC-CTR-ID
+                   MOVE CTR-ACTUAL-VALUE(WS-CTR-IDX)
+                       TO WS-DISC-ACTUAL
+                   MOVE CTR-EXPECTED-VALUE(WS-CTR-IDX)
+                       TO WS-DISC-EXPECTED
+                   MOVE WS-DIFFERENCE TO WS-DISC-DIFFERENCE
+                   DISPLAY "Discrepancy: " CTR-ID(WS-CTR-IDX)
+                           " actual=" CTR-ACTUAL-VALUE(WS-CTR-IDX)
+                           " expected="
+                           CTR-EXPECTED-VALUE(WS-CTR-IDX)
+                   IF WS-DISC-STATUS = "00"
+                       MOVE WS-DISC-DETAIL-LINE TO CTR-DISC-LINE
+                       WRITE CTR-DISC-LINE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-DISC-STATUS = "00"
+               MOVE WS-DISCREPANCY-COUNT TO WS-DISC-TOTAL
+               MOVE WS-DISC-FOOTER-LINE TO CTR-DISC-LINE
+               WRITE CTR-DISC-LINE
+               CLOSE CTR-DISC-FILE
+           END-IF.
+
+       9000-TERMINATE.
+           IF WS-DISCREPANCY-COUNT > 0
+               DISPLAY "CTRRECON: " WS-DISCREPANCY-COUNT
+                       " discrepancies found - see CTRDISC"
+           ELSE
+               DISPLAY "CTRRECON: all counters reconciled cleanly"
+           END-IF.
